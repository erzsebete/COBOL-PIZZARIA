@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Layout do registo do ficheiro mestre de ingredientes
+      * (INGREDIENTES.DAT), indexado por ING-CODIGO.
+      ******************************************************************
+       01 REG-INGREDIENTE.
+          05 ING-CODIGO              PIC X(2).
+          05 ING-NOME                PIC X(20).
+          05 ING-PRECO               PIC 9V99.
