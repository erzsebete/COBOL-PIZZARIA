@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Fecho de Caixa - relatorio de fim de dia, le o
+      *          ficheiro de pedidos (PEDIDOS.DAT) gerado pelo
+      *          Pizaria_Ramalho e totaliza as vendas do dia.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FechoCaixa.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PEDIDOS ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PEDIDOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-PEDIDOS.
+           COPY PEDREG.
+
+       WORKING-STORAGE SECTION.
+
+       01  DATA-HOJE.
+         05 ANO-HOJE                  PIC 9(04)  VALUES ZEROS.
+         05 MES-HOJE                  PIC 9(02)  VALUES ZEROS.
+         05 DIA-HOJE                  PIC 9(02)  VALUES ZEROS.
+
+        77 WS-FS-PEDIDOS              PIC XX     VALUE SPACES.
+        77 WS-EOF                     PIC X      VALUE "N".
+           88 FIM-FICHEIRO                       VALUE "S".
+
+        77 WS-NUM-PEDIDOS             PIC 9(5)   VALUE 0.
+        77 WS-NUM-ANULADOS            PIC 9(5)   VALUE 0.
+        77 WS-NUM-INICIADOS           PIC 9(5)   VALUE 0.
+
+        77 WS-SOMA-TOTAL              PIC 9(7)V99 VALUE 0.
+        77 WS-SOMA-IVA                PIC 9(7)V99 VALUE 0.
+        77 WS-SOMA-FINAL              PIC 9(7)V99 VALUE 0.
+
+        77 WS-SOMA-PEQUENA            PIC 9(7)V99 VALUE 0.
+        77 WS-SOMA-MEDIA              PIC 9(7)V99 VALUE 0.
+        77 WS-SOMA-GRANDE             PIC 9(7)V99 VALUE 0.
+
+        77 WS-SOMA-DESCONTOS          PIC 9(7)V99 VALUE 0.
+
+        77 WS-SOMA-NUMERARIO          PIC 9(7)V99 VALUE 0.
+        77 WS-SOMA-CARTAO             PIC 9(7)V99 VALUE 0.
+        77 WS-SOMA-MBWAY              PIC 9(7)V99 VALUE 0.
+
+        77 SAIDA-VALOR                PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+           DISPLAY " ".
+           DISPLAY "Pizaria Ramalho - Fecho de Caixa".
+           DISPLAY "Data: " FUNCTION CONCATENATE
+               (DIA-HOJE,"/",MES-HOJE,"/",ANO-HOJE).
+           DISPLAY
+           "______________________________________________________".
+
+           OPEN INPUT F-PEDIDOS.
+           IF WS-FS-PEDIDOS = "35"
+               DISPLAY "Ainda nao existem pedidos registados."
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL FIM-FICHEIRO
+               READ F-PEDIDOS
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       PERFORM TRATAR-REGISTO
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-PEDIDOS.
+
+           PERFORM IMPRIMIR-RELATORIO.
+
+           STOP RUN.
+
+       TRATAR-REGISTO.
+           IF REG-ANO NOT = ANO-HOJE
+               OR REG-MES NOT = MES-HOJE
+               OR REG-DIA NOT = DIA-HOJE
+               CONTINUE
+           ELSE
+               EVALUATE TRUE
+                   WHEN REG-CABECALHO
+                       PERFORM TRATAR-CABECALHO
+                   WHEN REG-PIZZA
+                       PERFORM TRATAR-PIZZA
+                   WHEN REG-ANULACAO
+                       ADD 1 TO WS-NUM-ANULADOS
+               END-EVALUATE
+           END-IF.
+
+       TRATAR-CABECALHO.
+           ADD 1               TO WS-NUM-PEDIDOS.
+           ADD REG-TOTAL       TO WS-SOMA-TOTAL.
+           ADD REG-IVA         TO WS-SOMA-IVA.
+           ADD REG-TOTAL-FINAL TO WS-SOMA-FINAL.
+           ADD REG-DESCONTO-VALOR TO WS-SOMA-DESCONTOS.
+
+           EVALUATE REG-FORMA-PAGAMENTO
+               WHEN "N" ADD REG-TOTAL-FINAL TO WS-SOMA-NUMERARIO
+               WHEN "C" ADD REG-TOTAL-FINAL TO WS-SOMA-CARTAO
+               WHEN "M" ADD REG-TOTAL-FINAL TO WS-SOMA-MBWAY
+           END-EVALUATE.
+
+       TRATAR-PIZZA.
+           EVALUATE REG-PIZZA-TIPO
+               WHEN "1" ADD REG-PIZZA-SUBTOTAL TO WS-SOMA-PEQUENA
+               WHEN "2" ADD REG-PIZZA-SUBTOTAL TO WS-SOMA-MEDIA
+               WHEN "3" ADD REG-PIZZA-SUBTOTAL TO WS-SOMA-GRANDE
+           END-EVALUATE.
+
+       IMPRIMIR-RELATORIO.
+           COMPUTE WS-NUM-INICIADOS = WS-NUM-PEDIDOS + WS-NUM-ANULADOS.
+           DISPLAY "Pedidos iniciados..: " WS-NUM-INICIADOS.
+           DISPLAY "Pedidos vendidos...: " WS-NUM-PEDIDOS.
+           DISPLAY "Pedidos anulados...: " WS-NUM-ANULADOS.
+           DISPLAY
+           "______________________________________________________".
+
+           MOVE WS-SOMA-PEQUENA TO SAIDA-VALOR.
+           DISPLAY "Vendas PEQUENA.....: " SAIDA-VALOR " EUR".
+           MOVE WS-SOMA-MEDIA TO SAIDA-VALOR.
+           DISPLAY "Vendas MEDIA.......: " SAIDA-VALOR " EUR".
+           MOVE WS-SOMA-GRANDE TO SAIDA-VALOR.
+           DISPLAY "Vendas GRANDE......: " SAIDA-VALOR " EUR".
+           DISPLAY
+           "______________________________________________________".
+
+           MOVE WS-SOMA-TOTAL TO SAIDA-VALOR.
+           DISPLAY "TOTAL (sem IVA)....: " SAIDA-VALOR " EUR".
+           MOVE WS-SOMA-DESCONTOS TO SAIDA-VALOR.
+           DISPLAY "DESCONTOS..........: " SAIDA-VALOR " EUR".
+           MOVE WS-SOMA-IVA TO SAIDA-VALOR.
+           DISPLAY "IVA (23%)..........: " SAIDA-VALOR " EUR".
+           MOVE WS-SOMA-FINAL TO SAIDA-VALOR.
+           DISPLAY "TOTAL FINAL DO DIA.: " SAIDA-VALOR " EUR".
+           DISPLAY
+           "______________________________________________________".
+
+           MOVE WS-SOMA-NUMERARIO TO SAIDA-VALOR.
+           DISPLAY "Recebido NUMERARIO.: " SAIDA-VALOR " EUR".
+           MOVE WS-SOMA-CARTAO TO SAIDA-VALOR.
+           DISPLAY "Recebido CARTAO....: " SAIDA-VALOR " EUR".
+           MOVE WS-SOMA-MBWAY TO SAIDA-VALOR.
+           DISPLAY "Recebido MBWAY.....: " SAIDA-VALOR " EUR".
+
+       END PROGRAM FechoCaixa.
