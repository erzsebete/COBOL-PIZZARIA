@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Layout do registo do ficheiro mestre de clientes
+      * (CLIENTES.DAT), indexado por CLI-CONTATO.
+      ******************************************************************
+       01 REG-CLIENTE.
+          05 CLI-CONTATO             PIC X(9).
+          05 CLI-NOME                PIC X(30).
+          05 CLI-NUM-PEDIDOS         PIC 9(5).
