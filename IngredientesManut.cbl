@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Manutencao do ficheiro mestre de ingredientes
+      *          (INGREDIENTES.DAT) usado pelo Pizaria_Ramalho, para
+      *          que precos possam ser alterados e novos ingredientes
+      *          acrescentados sem recompilar o programa de pedidos.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IngredientesManut.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-INGREDIENTES ASSIGN TO "INGREDIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ING-CODIGO
+               FILE STATUS IS WS-FS-INGREDIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-INGREDIENTES.
+           COPY INGREG.
+
+       WORKING-STORAGE SECTION.
+
+        77 WS-FS-INGREDIENTES         PIC XX     VALUE SPACES.
+        77 WS-EOF                     PIC X      VALUE "N".
+           88 FIM-FICHEIRO                       VALUE "S".
+
+        77 OPCAO                      PIC X.
+           88 VALIDAR-OPCAO                      VALUES "1","2","3","4".
+        77 CONTINUAR                  PIC X      VALUE "S".
+           88 CONTINUAR-MENU-PRINCIPAL                     VALUE "S".
+
+        77 WS-PRECO-ENTRADA           PIC X(6)   VALUE SPACES.
+
+        77 WS-IDX                     PIC 9      VALUE 0.
+        77 WS-CH                      PIC X      VALUE SPACE.
+        77 WS-CODIGO-VALIDO           PIC X      VALUE "N".
+           88 CODIGO-VALIDO                      VALUE "S".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O F-INGREDIENTES.
+           IF WS-FS-INGREDIENTES = "35"
+               OPEN OUTPUT F-INGREDIENTES
+               CLOSE F-INGREDIENTES
+               OPEN I-O F-INGREDIENTES
+           END-IF.
+
+       MENU-PRINCIPAL.
+           DISPLAY " ".
+           DISPLAY "Pizaria Ramalho - Manutencao de Ingredientes".
+           DISPLAY "[1] Listar ingredientes".
+           DISPLAY "[2] Adicionar ingrediente".
+           DISPLAY "[3] Atualizar preco".
+           DISPLAY "[4] Sair".
+           PERFORM WITH TEST AFTER UNTIL (VALIDAR-OPCAO)
+               ACCEPT OPCAO
+               IF (NOT VALIDAR-OPCAO)
+                   DISPLAY "Escolha 1, 2, 3 ou 4."
+               END-IF
+           END-PERFORM.
+
+           EVALUATE OPCAO
+               WHEN "1" PERFORM LISTAR-INGREDIENTES
+               WHEN "2" PERFORM ADICIONAR-INGREDIENTE
+               WHEN "3" PERFORM ATUALIZAR-PRECO
+               WHEN "4" PERFORM TERMINAR
+           END-EVALUATE.
+
+           IF CONTINUAR-MENU-PRINCIPAL
+               GO TO MENU-PRINCIPAL
+           END-IF.
+
+           STOP RUN.
+
+       LISTAR-INGREDIENTES.
+           MOVE "N" TO WS-EOF.
+           DISPLAY "Cod  Nome                  Preco".
+           MOVE LOW-VALUES TO ING-CODIGO.
+           START F-INGREDIENTES KEY IS NOT LESS THAN ING-CODIGO
+               INVALID KEY
+                   MOVE "S" TO WS-EOF
+           END-START.
+
+           PERFORM UNTIL FIM-FICHEIRO
+               READ F-INGREDIENTES NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       DISPLAY ING-CODIGO " " ING-NOME " " ING-PRECO
+               END-READ
+           END-PERFORM.
+
+       ADICIONAR-INGREDIENTE.
+           DISPLAY "Codigo (2 posicoes): ".
+           PERFORM WITH TEST AFTER UNTIL (CODIGO-VALIDO)
+               ACCEPT ING-CODIGO
+               PERFORM VALIDAR-CODIGO-PARA
+               IF (NOT CODIGO-VALIDO)
+                   DISPLAY "Codigo deve ter 2 digitos (00-99)."
+               END-IF
+           END-PERFORM.
+           DISPLAY "Nome: ".
+           ACCEPT ING-NOME.
+           DISPLAY "Preco (ex: 0.55): ".
+           ACCEPT WS-PRECO-ENTRADA.
+           COMPUTE ING-PRECO = FUNCTION NUMVAL(WS-PRECO-ENTRADA).
+           WRITE REG-INGREDIENTE
+               INVALID KEY
+                   DISPLAY "Codigo ja existe."
+               NOT INVALID KEY
+                   DISPLAY "Ingrediente adicionado."
+           END-WRITE.
+
+       ATUALIZAR-PRECO.
+           DISPLAY "Codigo do ingrediente a atualizar: ".
+           ACCEPT ING-CODIGO.
+           READ F-INGREDIENTES KEY IS ING-CODIGO
+               INVALID KEY
+                   DISPLAY "Ingrediente nao encontrado."
+               NOT INVALID KEY
+                   DISPLAY "Preco atual: " ING-PRECO
+                   DISPLAY "Novo preco (ex: 0.55): "
+                   ACCEPT WS-PRECO-ENTRADA
+                   COMPUTE ING-PRECO = FUNCTION NUMVAL(WS-PRECO-ENTRADA)
+                   REWRITE REG-INGREDIENTE
+                   DISPLAY "Preco atualizado."
+           END-READ.
+
+      ******************************************************************
+      * Validacao de codigo: exige 2 digitos numericos. Um simples
+      * teste de intervalo "01" THRU "99" nao chega, porque aceitaria
+      * valores como "1 " (digito + espaco), que ficam ilegiveis no
+      * ecra de pedidos do Pizaria_Ramalho.
+      ******************************************************************
+       VALIDAR-CODIGO-PARA.
+           MOVE "S" TO WS-CODIGO-VALIDO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 2
+               MOVE ING-CODIGO(WS-IDX:1) TO WS-CH
+               IF (WS-CH < "0") OR (WS-CH > "9")
+                   MOVE "N" TO WS-CODIGO-VALIDO
+               END-IF
+           END-PERFORM.
+
+       TERMINAR.
+           CLOSE F-INGREDIENTES.
+           MOVE "N" TO CONTINUAR.
+
+       END PROGRAM IngredientesManut.
