@@ -7,7 +7,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Pizaria_Ramalho.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PEDIDOS ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PEDIDOS.
+
+           SELECT F-INGREDIENTES ASSIGN TO "INGREDIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ING-CODIGO
+               FILE STATUS IS WS-FS-INGREDIENTES.
+
+           SELECT F-CLIENTES ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CONTATO
+               FILE STATUS IS WS-FS-CLIENTES.
+
+           SELECT F-COZINHA ASSIGN TO "COZINHA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-COZINHA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-PEDIDOS.
+           COPY PEDREG.
+
+       FD  F-INGREDIENTES.
+           COPY INGREG.
+
+       FD  F-CLIENTES.
+           COPY CLIREG.
+
+       FD  F-COZINHA.
+        01 REG-COZINHA                PIC X(140).
+
        WORKING-STORAGE SECTION.
 
        01  DATA-SISTEMA.
@@ -19,19 +55,54 @@
          05 MINUTO                    PIC 9(02)  VALUES ZEROS.
 
         77 PEDIDO                     PIC 9(3)   VALUES 0.
+        77 WS-ULTIMO-PEDIDO           PIC 9(3)   VALUES 0.
+        77 WS-IDX                     PIC 99     VALUES 0.
+        77 WS-FS-PEDIDOS              PIC XX     VALUE SPACES.
+        77 WS-EOF                     PIC X      VALUE "N".
+           88 FIM-FICHEIRO                       VALUE "S".
+        77 WS-ING-LISTA               PIC X(120) VALUE SPACES.
+        77 WS-ING-LISTA-TEMP          PIC X(120) VALUE SPACES.
+        77 WS-ING-NOME                PIC X(20)  VALUE SPACES.
+        77 WS-FS-INGREDIENTES         PIC XX     VALUE SPACES.
+        77 WS-INGREDIENTE-VALIDO      PIC X      VALUE "N".
+           88 INGREDIENTE-VALIDO                 VALUE "S".
+        77 WS-FS-CLIENTES             PIC XX     VALUE SPACES.
+        77 WS-CLIENTE-EXISTE          PIC X      VALUE "N".
+           88 CLIENTE-EXISTE                     VALUE "S".
+        77 WS-PRIMEIRA-VEZ            PIC X      VALUE "S".
+        77 WS-FS-COZINHA              PIC XX     VALUE SPACES.
+
+        77 NUM-PIZZAS                 PIC 99     VALUES 0.
+        77 WS-MAX-PIZZAS              PIC 99     VALUES 10.
+        77 WS-SUBTOTAL                PIC 999V99 VALUES 0.
+        77 SAIDA-SUBTOTAL             PIC ZZ9.99.
+        77 MAIS-PIZZAS                PIC X      VALUES SPACE.
+           88 VALIDAR-MAIS-PIZZAS                VALUES "S","s","N","n".
+
+        01 TABELA-PIZZAS.
+           05 PIZZA-ITEM OCCURS 10 TIMES.
+              10 PIZZA-TIPO           PIC X.
+              10 PIZZA-QT-INGR        PIC 9.
+              10 PIZZA-INGREDIENTES   PIC X(120).
+              10 PIZZA-SUBTOTAL       PIC 999V99.
 
         77 TIPO-PIZZA                 PIC X.
            88 VALIDAR-TIPO-PIZZA                 VALUES "1" THRU "3".
 
         77 INGREDIENTE                PIC X(02).
-           88 VALIDAR-INGREDIENTE                VALUES "01" THRU "10".
+           88 VALIDAR-INGREDIENTE                VALUES "01" THRU "99".
 
         77 TEMP-NOME-CLIENTE          PIC X(30).
         77 NOME-CLIENTE               PIC X(30).
-           88 VALIDAR-NOME-CLIENTE               VALUES "A" THRU "Z".
+        77 WS-NOME-VALIDO             PIC X      VALUES "N".
+           88 NOME-VALIDO                        VALUE "S".
+        77 WS-CONTA-LETRAS            PIC 99     VALUES 0.
 
-        77 CONTATO-CLIENTE            PIC X(8).
-           88 VALIDAR-CONTATO-CLIENTE            VALUES "0" THRU "9".
+        77 CONTATO-CLIENTE            PIC X(9).
+        77 WS-CONTATO-VALIDO          PIC X      VALUES "N".
+           88 CONTATO-VALIDO                     VALUE "S".
+
+        77 WS-CH                      PIC X      VALUES SPACE.
 
         77 QT-INGR                    PIC X.
            88 VALIDAR-QT-INGR                    VALUES "1" THRU "5".
@@ -39,19 +110,42 @@
 
         77 LINHA                      PIC 99     VALUE 18.
         77 LINHATOTAL                 PIC 99     VALUE 0.
+        77 CONST-LINHA-LIMITE         PIC 99     VALUE 20.
 
         77 TOTAL                      PIC 999V99 VALUES ZEROS.
         77 SAIDA-TOTAL                PIC ZZ9.99.
 
-        77 IVA                        PIC 9V99   VALUES ZEROS.
-        77 SAIDA-IVA                  PIC 9.99.
+        77 IVA                        PIC 999V99 VALUES ZEROS.
+        77 SAIDA-IVA                  PIC ZZ9.99.
 
         77 TOTAL_FINAL                PIC 999V99 VALUES ZEROS.
         77 SAIDA-TOTAL_FINAL          PIC ZZ9.99.
 
+        77 TIPO-ENTREGA               PIC X      VALUES SPACE.
+           88 VALIDAR-TIPO-ENTREGA               VALUES "1" THRU "3".
+           88 ENTREGA-TAKEAWAY                   VALUE "1".
+           88 ENTREGA-COMER-NO-LOCAL             VALUE "2".
+           88 ENTREGA-DOMICILIO                  VALUE "3".
+        77 MORADA-CLIENTE             PIC X(40)  VALUE SPACES.
+        77 TAXA-ENTREGA               PIC 999V99 VALUES 0.
+        77 SAIDA-TAXA-ENTREGA         PIC ZZ9.99.
+        77 CONST-TAXA-ENTREGA         PIC 9V99   VALUE 2.50.
+
+        77 FORMA-PAGAMENTO            PIC X      VALUES SPACE.
+           88 VALIDAR-FORMA-PAGAMENTO            VALUES "1" THRU "3".
+
+        77 DESCONTO-PCT               PIC 99     VALUES 0.
+           88 VALIDAR-DESCONTO-PCT               VALUES 0 THRU 50.
+        77 DESCONTO-VALOR             PIC 999V99 VALUES 0.
+        77 SAIDA-DESCONTO-VALOR       PIC ZZ9.99.
+        77 TOTAL-APOS-DESCONTO        PIC 999V99 VALUES 0.
+
         77 RESPOSTA                   PIC X      VALUES SPACE.
            88 VALIDAR-RESPOSTA                   VALUES "S","s","N","n".
 
+        77 MOTIVO-ANULACAO            PIC X(02)  VALUE SPACES.
+        77 NOTA-OPERADOR              PIC X(40)  VALUE SPACES.
+
        SCREEN SECTION.
         01 CLS BLANK SCREEN.
         01 CABECALHO.
@@ -89,7 +183,7 @@
            "________________________________"
            FOREGROUND-COLOR 6 HIGHLIGHT.
          05 LINE 15 COL 01 VALUE
-           "C¢d. Ingrediente            Ingrediente               Preáo"
+           "C¢d. Ingrediente         Ingrediente               Preáo"
            FOREGROUND-COLOR 6 HIGHLIGHT.
          05 LINE 16  COL 01 VALUE
            "___________________________________________________________"
@@ -102,9 +196,14 @@
            PROCEDURE DIVISION.
        INICIO.
 
+           IF WS-PRIMEIRA-VEZ = "S"
+               PERFORM ABRIR-FICHEIROS-MESTRE
+               MOVE "N" TO WS-PRIMEIRA-VEZ
+           END-IF.
+
            DISPLAY CLS.
            DISPLAY CABECALHO.
-           ADD 1 TO PEDIDO.
+           PERFORM OBTER-PROXIMO-PEDIDO.
            DISPLAY PEDIDO AT 0514.
 
            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
@@ -114,39 +213,60 @@
            MOVE 0 TO LINHATOTAL.
            MOVE 0 TO TOTAL.
            MOVE 0 TO AUX-INGR.
+           MOVE 0 TO NUM-PIZZAS.
+           MOVE SPACES TO WS-ING-LISTA.
+           MOVE 0 TO DESCONTO-PCT.
+           MOVE 0 TO DESCONTO-VALOR.
+           MOVE SPACES TO MORADA-CLIENTE.
+           MOVE 0 TO TAXA-ENTREGA.
 
 
-       NOME_CLIENTE.
-           PERFORM WITH TEST AFTER UNTIL (VALIDAR-NOME-CLIENTE)
-           ACCEPT TEMP-NOME-CLIENTE AT 0560
-           MOVE FUNCTION UPPER-CASE (TEMP-NOME-CLIENTE) TO NOME-CLIENTE
-               IF (NOT VALIDAR-NOME-CLIENTE) THEN
-                   DISPLAY "Insira apenas letras."
-                   FOREGROUND-COLOR 4 HIGHLIGHT              AT 0590
-               ELSE
-                   DISPLAY " " ERASE EOL                     AT 0590
-               END-IF
-           END-PERFORM.
-
        CONTATO_CLIENTE.
-           PERFORM WITH TEST AFTER UNTIL (VALIDAR-CONTATO-CLIENTE)
+           PERFORM WITH TEST AFTER UNTIL (CONTATO-VALIDO)
            ACCEPT CONTATO-CLIENTE                            AT 0660
-              IF (NOT VALIDAR-CONTATO-CLIENTE) THEN
-                   DISPLAY "Insira apenas algarismos."
+              PERFORM VALIDAR-CONTATO-CLIENTE-PARA
+              IF (NOT CONTATO-VALIDO) THEN
+                   DISPLAY "Indique um contato com 9 digitos."
                    FOREGROUND-COLOR 4 HIGHLIGHT              AT 0690
                ELSE
                    DISPLAY " " ERASE EOL                     AT 0690
                END-IF
            END-PERFORM.
 
+           PERFORM PROCURAR_CLIENTE.
+           IF CLIENTE-EXISTE
+               MOVE CLI-NOME TO NOME-CLIENTE
+               DISPLAY NOME-CLIENTE                          AT 0560
+           ELSE
+               PERFORM NOME_CLIENTE
+           END-IF.
+
+           PERFORM VERIFICAR_ANULACAO.
+           IF RESPOSTA = "A" OR RESPOSTA = "a"
+               MOVE 18 TO LINHATOTAL
+               GO TO ANULAR_PEDIDO
+           END-IF.
+
+           MOVE 17 TO LINHATOTAL.
+           PERFORM TIPO_ENTREGA.
+           ADD 1 TO LINHATOTAL.
+           MOVE LINHATOTAL TO LINHA.
+
+       ENTRADA_PIZZA.
+           ADD 1 TO NUM-PIZZAS.
+           MOVE 0 TO WS-SUBTOTAL.
+           MOVE 0 TO AUX-INGR.
+           MOVE SPACES TO WS-ING-LISTA.
+
        TIPO_PIZZA.
+           DISPLAY "Tipo de Piza Pretendido:"     AT LINE LINHA COL 01.
            PERFORM WITH TEST AFTER UNTIL (VALIDAR-TIPO-PIZZA)
-           ACCEPT TIPO-PIZZA                                 AT 1026
+           ACCEPT TIPO-PIZZA                      AT LINE LINHA COL 26
                IF (NOT VALIDAR-TIPO-PIZZA) THEN
                    DISPLAY "Escolha 1, 2 ou 3."
-                   FOREGROUND-COLOR 4 HIGHLIGHT              AT 1050
+                   FOREGROUND-COLOR 4 HIGHLIGHT    AT LINE LINHA COL 50
                ELSE
-                   DISPLAY " " ERASE EOL                     AT 1050
+                   DISPLAY " " ERASE EOL           AT LINE LINHA COL 50
                END-IF
            END-PERFORM.
 
@@ -154,29 +274,33 @@
            EVALUATE (TIPO-PIZZA)
 
            WHEN "1"
-           DISPLAY "- PEQUENA" AT 1028
-           ADD 3 TO TOTAL
+           DISPLAY "- PEQUENA" AT LINE LINHA COL 28
+           ADD 3 TO WS-SUBTOTAL
 
            WHEN "2"
-           DISPLAY "- MêDIA"   AT 1028
-           ADD 4 TO TOTAL
+           DISPLAY "- MêDIA"   AT LINE LINHA COL 28
+           ADD 4 TO WS-SUBTOTAL
 
            WHEN "3"
-           DISPLAY "- GRANDE"  AT 1028
-           ADD 5 TO TOTAL.
+           DISPLAY "- GRANDE"  AT LINE LINHA COL 28
+           ADD 5 TO WS-SUBTOTAL.
 
-       QT_INGREDIENTES.
+           ADD 2 TO LINHA.
 
+       QT_INGREDIENTES.
+           DISPLAY "        Nß Ingredientes: "    AT LINE LINHA COL 01.
            PERFORM WITH TEST AFTER UNTIL (VALIDAR-QT-INGR)
-           ACCEPT QT-INGR                                    AT 1226
+           ACCEPT QT-INGR                         AT LINE LINHA COL 26
                IF (NOT VALIDAR-QT-INGR) THEN
                    DISPLAY "Insira 0 a 5 ingredientes."
-                   FOREGROUND-COLOR 4 HIGHLIGHT              AT 1250
+                   FOREGROUND-COLOR 4 HIGHLIGHT    AT LINE LINHA COL 50
                ELSE
-                   DISPLAY " " ERASE EOL                     AT 1250
+                   DISPLAY " " ERASE EOL           AT LINE LINHA COL 50
                END-IF
            END-PERFORM.
 
+           ADD 2 TO LINHA.
+
 
        INSERIR_INGREDIENTES.
            PERFORM UNTIL FUNCTION NUMVAL(QT-INGR) = AUX-INGR
@@ -193,76 +317,107 @@
 
 
 
-           EVALUATE (INGREDIENTE)
+           MOVE INGREDIENTE TO ING-CODIGO
+           PERFORM PROCURAR_INGREDIENTE
 
-           WHEN "1"
-           DISPLAY "FIAMBRE"                  AT LINE LINHA COL 30
-           DISPLAY "0.5"                      AT LINE LINHA COL 56
-           ADD 0.5 TO TOTAL
+           IF INGREDIENTE-VALIDO
+               MOVE ING-NOME TO WS-ING-NOME
+               DISPLAY FUNCTION TRIM(ING-NOME)   AT LINE LINHA COL 30
+               DISPLAY ING-PRECO                 AT LINE LINHA COL 56
+               ADD ING-PRECO TO WS-SUBTOTAL
+           ELSE
+               MOVE SPACES TO WS-ING-NOME
+               DISPLAY "Ingrediente invalido."    AT LINE LINHA COL 30
+           END-IF
 
-           WHEN "2"
-           DISPLAY "ATUM"                     AT LINE LINHA COL 30
-           DISPLAY "0.7"                      AT LINE LINHA COL 56
-           ADD 0.7 TO TOTAL
-
-           WHEN "3"
-           DISPLAY "ANCHOVAS"                 AT LINE LINHA COL 30
-           DISPLAY "0.4"                      AT LINE LINHA COL 56
-           ADD 0.4 TO TOTAL
-
-           WHEN "4"
-           DISPLAY "CAMARéO"                  AT LINE LINHA COL 30
-           DISPLAY "0.8"                      AT LINE LINHA COL 56
-           ADD 0.8 TO TOTAL
-
-           WHEN "5"
-           DISPLAY "BACON"                    AT LINE LINHA COL 30
-           DISPLAY "0.9"                      AT LINE LINHA COL 56
-           ADD 0.9 TO TOTAL
-
-           WHEN "6"
-           DISPLAY "BANANA"                   AT LINE LINHA COL 30
-           DISPLAY "0.3"                      AT LINE LINHA COL 56
-           ADD 0.3 TO TOTAL
-
-           WHEN "7"
-           DISPLAY "ANANÜS"                   AT LINE LINHA COL 30
-           DISPLAY "0.4"                      AT LINE LINHA COL 56
-           ADD 0.4 TO TOTAL
-
-           WHEN "8"
-           DISPLAY "AZEITONAS"                AT LINE LINHA COL 30
-           DISPLAY "0.3"                      AT LINE LINHA COL 56
-           ADD 0.3 TO TOTAL
-
-           WHEN "9"
-           DISPLAY "COGUMELOS"                AT LINE LINHA COL 30
-           DISPLAY "0.6"                      AT LINE LINHA COL 56
-           ADD 0.6 TO TOTAL
-
-           WHEN "10"
-           DISPLAY "MILHO"                    AT LINE LINHA COL 30
-           DISPLAY "0.5"                      AT LINE LINHA COL 56
-           ADD 0.5 TO TOTAL
-
-           END-EVALUATE
+           IF AUX-INGR = 0
+               MOVE WS-ING-NOME TO WS-ING-LISTA
+           ELSE
+               MOVE FUNCTION TRIM(WS-ING-LISTA) TO WS-ING-LISTA-TEMP
+               STRING FUNCTION TRIM(WS-ING-LISTA-TEMP) DELIMITED BY SIZE
+                      ", "                     DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ING-NOME) DELIMITED BY SIZE
+                      INTO WS-ING-LISTA
+               END-STRING
+           END-IF
 
            ADD 1 TO LINHA
            ADD 1 TO AUX-INGR
 
            END-PERFORM.
 
+           MOVE TIPO-PIZZA   TO PIZZA-TIPO(NUM-PIZZAS).
+           MOVE FUNCTION NUMVAL(QT-INGR)
+                             TO PIZZA-QT-INGR(NUM-PIZZAS).
+           MOVE WS-ING-LISTA TO PIZZA-INGREDIENTES(NUM-PIZZAS).
+           MOVE WS-SUBTOTAL  TO PIZZA-SUBTOTAL(NUM-PIZZAS).
+           ADD WS-SUBTOTAL TO TOTAL.
 
-           COMPUTE IVA= TOTAL * 0.23.
+           MOVE WS-SUBTOTAL TO SAIDA-SUBTOTAL.
+           ADD 1 TO LINHA.
+           DISPLAY FUNCTION CONCATENATE
+           ("                         SUBTOTAL DESTA PIZA: ",
+           SAIDA-SUBTOTAL," EUR")             AT LINE LINHA COL 01.
+           ADD 2 TO LINHA.
+           MOVE LINHA TO LINHATOTAL.
+
+       MAIS_PIZZAS.
+           DISPLAY
+           "                    Mais alguma piza? (S/N) ou (A)nular"
+           AT LINE LINHATOTAL COL 01.
+
+           PERFORM WITH TEST AFTER UNTIL
+               (VALIDAR-MAIS-PIZZAS OR RESPOSTA = "A" OR RESPOSTA = "a")
+               ACCEPT MAIS-PIZZAS AT LINE LINHATOTAL COL 60
+               MOVE MAIS-PIZZAS TO RESPOSTA
+               IF (NOT VALIDAR-MAIS-PIZZAS)
+                   AND NOT (RESPOSTA = "A" OR RESPOSTA = "a") THEN
+                   DISPLAY "Indique: S, N ou A" FOREGROUND-COLOR 4
+                   HIGHLIGHT AT LINE LINHATOTAL COL 80
+               ELSE
+                   DISPLAY " " ERASE EOL AT LINE LINHATOTAL COL 80
+               END-IF
+           END-PERFORM.
+
+           IF RESPOSTA = "A" OR RESPOSTA = "a"
+               GO TO ANULAR_PEDIDO
+           END-IF.
+
+           IF (FUNCTION UPPER-CASE(MAIS-PIZZAS) = "S")
+               IF (NUM-PIZZAS < WS-MAX-PIZZAS)
+                   ADD 1 TO LINHATOTAL
+                   IF LINHATOTAL > CONST-LINHA-LIMITE
+                       PERFORM REDESENHAR-CABECALHO
+                   ELSE
+                       MOVE LINHATOTAL TO LINHA
+                   END-IF
+                   GO TO ENTRADA_PIZZA
+               ELSE
+                   DISPLAY "Limite de 10 pizas atingido."
+                       FOREGROUND-COLOR 4 HIGHLIGHT
+                       AT LINE LINHATOTAL COL 01
+                   ADD 1 TO LINHATOTAL
+               END-IF
+           END-IF.
+
+       FINALIZAR_PEDIDO.
+           PERFORM FORMA_DE_PAGAMENTO.
+           PERFORM APLICAR_DESCONTO.
+
+           COMPUTE TOTAL-APOS-DESCONTO = TOTAL - DESCONTO-VALOR.
+           COMPUTE IVA = TOTAL-APOS-DESCONTO * 0.23.
            MOVE IVA TO SAIDA-IVA.
-           COMPUTE TOTAL_FINAL = TOTAL + IVA.
+           COMPUTE TOTAL_FINAL =
+               TOTAL-APOS-DESCONTO + IVA + TAXA-ENTREGA.
            MOVE TOTAL_FINAL TO SAIDA-TOTAL_FINAL.
 
-
+           PERFORM REGISTAR_PEDIDO.
+           PERFORM ATUALIZAR_CLIENTE.
+           PERFORM IMPRIMIR_TALAO_COZINHA.
 
            MOVE TOTAL TO SAIDA-TOTAL.
-           MOVE LINHA TO LINHATOTAL.
-           ADD 1 TO LINHATOTAL.
+           MOVE DESCONTO-VALOR TO SAIDA-DESCONTO-VALOR.
+           MOVE TAXA-ENTREGA TO SAIDA-TAXA-ENTREGA.
 
            DISPLAY
            "___________________________________________________________"
@@ -272,13 +427,8 @@
            ADD 1 TO LINHATOTAL.
 
            DISPLAY FUNCTION CONCATENATE
-           ("                                 TOTAL INGREDIENTES:   ",
-           QT-INGR)                           AT LINE LINHATOTAL COL 01.
-           ADD 1 TO LINHATOTAL.
-
-           DISPLAY FUNCTION CONCATENATE
-           ("                                       TIPO DE PIZA:   ",
-           TIPO-PIZZA)                        AT LINE LINHATOTAL COL 01.
+           ("                                 TOTAL DE PIZAS:      ",
+           NUM-PIZZAS)                        AT LINE LINHATOTAL COL 01.
            ADD 1 TO LINHATOTAL.
 
            DISPLAY FUNCTION CONCATENATE
@@ -286,6 +436,20 @@
            SAIDA-TOTAL," EUR")                AT LINE LINHATOTAL COL 01.
            ADD 1 TO LINHATOTAL.
 
+           IF DESCONTO-PCT > 0
+               DISPLAY FUNCTION CONCATENATE
+               ("                                        DESCONTO: -",
+               SAIDA-DESCONTO-VALOR," EUR")  AT LINE LINHATOTAL COL 01
+               ADD 1 TO LINHATOTAL
+           END-IF.
+
+           IF TAXA-ENTREGA > 0
+               DISPLAY FUNCTION CONCATENATE
+               ("                             TAXA DE ENTREGA:    ",
+               SAIDA-TAXA-ENTREGA," EUR")    AT LINE LINHATOTAL COL 01
+               ADD 1 TO LINHATOTAL
+           END-IF.
+
            DISPLAY FUNCTION CONCATENATE
            ("                                        I.V.A (23%):   ",
            SAIDA-IVA," EUR")                  AT LINE LINHATOTAL COL 01.
@@ -320,5 +484,397 @@
            AT LINE LINHATOTAL COL 66
 
            ACCEPT OMITTED AT LINE LINHATOTAL COL 88.
+           PERFORM FECHAR-FICHEIROS-MESTRE.
            STOP RUN.
+
+      ******************************************************************
+      * Anulacao de pedido: grava um registo "V" no ficheiro de
+      * pedidos com o motivo e a nota do operador, sem calcular
+      * totais nem atualizar o ficheiro de clientes.
+      ******************************************************************
+       ANULAR_PEDIDO.
+           DISPLAY "Motivo da anulacao (codigo 2 posicoes): "
+               AT LINE LINHATOTAL COL 01.
+           ACCEPT MOTIVO-ANULACAO AT LINE LINHATOTAL COL 42.
+           ADD 1 TO LINHATOTAL.
+           DISPLAY "Nota do operador: " AT LINE LINHATOTAL COL 01.
+           ACCEPT NOTA-OPERADOR AT LINE LINHATOTAL COL 20.
+           ADD 1 TO LINHATOTAL.
+
+           PERFORM REGISTAR_ANULACAO.
+
+           DISPLAY "PEDIDO ANULADO" FOREGROUND-COLOR 4 HIGHLIGHT
+               AT LINE LINHATOTAL COL 01.
+           ADD 1 TO LINHATOTAL.
+
+           GO TO NOVO_PEDIDO.
+
+       OBTER-PROXIMO-PEDIDO.
+           MOVE 0 TO WS-ULTIMO-PEDIDO.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT F-PEDIDOS.
+           IF WS-FS-PEDIDOS = "35"
+               MOVE 0 TO WS-ULTIMO-PEDIDO
+           ELSE
+               PERFORM UNTIL FIM-FICHEIRO
+                   READ F-PEDIDOS
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           IF REG-PEDIDO-NUM > WS-ULTIMO-PEDIDO
+                               MOVE REG-PEDIDO-NUM TO WS-ULTIMO-PEDIDO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE F-PEDIDOS
+           END-IF.
+           COMPUTE PEDIDO = WS-ULTIMO-PEDIDO + 1.
+
+       REDESENHAR-CABECALHO.
+           DISPLAY CLS.
+           DISPLAY CABECALHO.
+           DISPLAY PEDIDO                                    AT 0514.
+           DISPLAY FUNCTION CONCATENATE(DIA,"/",MES,"/",ANO)  AT 0614.
+           DISPLAY NOME-CLIENTE                               AT 0560.
+           DISPLAY CONTATO-CLIENTE                            AT 0660.
+           MOVE 18 TO LINHA.
+
+       VERIFICAR_ANULACAO.
+           DISPLAY
+           "               (C)ontinuar pedido ou (A)nular pedido?"
+           AT LINE 17 COL 01.
+           MOVE SPACE TO RESPOSTA.
+           PERFORM WITH TEST AFTER UNTIL
+               (RESPOSTA = "C" OR "c" OR "A" OR "a")
+               ACCEPT RESPOSTA AT LINE 17 COL 60
+               IF NOT (RESPOSTA = "C" OR "c" OR "A" OR "a")
+                   DISPLAY "Indique: C ou A" FOREGROUND-COLOR 4
+                   HIGHLIGHT AT LINE 17 COL 66
+               ELSE
+                   DISPLAY " " ERASE EOL AT LINE 17 COL 66
+               END-IF
+           END-PERFORM.
+           DISPLAY " " ERASE EOL AT LINE 17 COL 01.
+
+       REGISTAR_PEDIDO.
+           OPEN EXTEND F-PEDIDOS.
+           IF WS-FS-PEDIDOS = "35"
+               OPEN OUTPUT F-PEDIDOS
+           END-IF.
+
+           MOVE "C"               TO REG-TIPO-REG.
+           MOVE PEDIDO            TO REG-PEDIDO-NUM.
+           MOVE ANO               TO REG-ANO.
+           MOVE MES               TO REG-MES.
+           MOVE DIA               TO REG-DIA.
+           MOVE NOME-CLIENTE      TO REG-NOME-CLIENTE.
+           MOVE CONTATO-CLIENTE   TO REG-CONTATO-CLIENTE.
+           EVALUATE TIPO-ENTREGA
+               WHEN "1" MOVE "T" TO REG-TIPO-PEDIDO
+               WHEN "2" MOVE "E" TO REG-TIPO-PEDIDO
+               WHEN "3" MOVE "D" TO REG-TIPO-PEDIDO
+           END-EVALUATE.
+           MOVE MORADA-CLIENTE    TO REG-MORADA.
+           MOVE TAXA-ENTREGA      TO REG-TAXA-ENTREGA.
+           EVALUATE FORMA-PAGAMENTO
+               WHEN "1" MOVE "N" TO REG-FORMA-PAGAMENTO
+               WHEN "2" MOVE "C" TO REG-FORMA-PAGAMENTO
+               WHEN "3" MOVE "M" TO REG-FORMA-PAGAMENTO
+           END-EVALUATE.
+           MOVE DESCONTO-PCT      TO REG-DESCONTO-PCT.
+           MOVE DESCONTO-VALOR    TO REG-DESCONTO-VALOR.
+           MOVE 0                 TO REG-PIZZA-SEQ.
+           MOVE SPACE             TO REG-PIZZA-TIPO.
+           MOVE SPACES            TO REG-PIZZA-INGREDIENTES.
+           MOVE 0                 TO REG-PIZZA-SUBTOTAL.
+           MOVE SPACES            TO REG-MOTIVO-COD.
+           MOVE SPACES            TO REG-NOTA-OPERADOR.
+           MOVE TOTAL             TO REG-TOTAL.
+           MOVE IVA               TO REG-IVA.
+           MOVE TOTAL_FINAL       TO REG-TOTAL-FINAL.
+           WRITE REG-PEDIDO.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > NUM-PIZZAS
+               MOVE "P"                         TO REG-TIPO-REG
+               MOVE SPACE                       TO REG-TIPO-PEDIDO
+               MOVE SPACES                      TO REG-MORADA
+               MOVE 0                           TO REG-TAXA-ENTREGA
+               MOVE SPACE                       TO REG-FORMA-PAGAMENTO
+               MOVE 0                           TO REG-DESCONTO-PCT
+               MOVE 0                           TO REG-DESCONTO-VALOR
+               MOVE WS-IDX                      TO REG-PIZZA-SEQ
+               MOVE PIZZA-TIPO(WS-IDX)          TO REG-PIZZA-TIPO
+               MOVE PIZZA-INGREDIENTES(WS-IDX) TO REG-PIZZA-INGREDIENTES
+               MOVE PIZZA-SUBTOTAL(WS-IDX)      TO REG-PIZZA-SUBTOTAL
+               MOVE SPACES                      TO REG-MOTIVO-COD
+               MOVE SPACES                      TO REG-NOTA-OPERADOR
+               MOVE 0                           TO REG-TOTAL
+               MOVE 0                           TO REG-IVA
+               MOVE 0                           TO REG-TOTAL-FINAL
+               WRITE REG-PEDIDO
+           END-PERFORM.
+
+           CLOSE F-PEDIDOS.
+
+       REGISTAR_ANULACAO.
+           OPEN EXTEND F-PEDIDOS.
+           IF WS-FS-PEDIDOS = "35"
+               OPEN OUTPUT F-PEDIDOS
+           END-IF.
+
+           MOVE "V"               TO REG-TIPO-REG.
+           MOVE PEDIDO            TO REG-PEDIDO-NUM.
+           MOVE ANO               TO REG-ANO.
+           MOVE MES               TO REG-MES.
+           MOVE DIA               TO REG-DIA.
+           MOVE NOME-CLIENTE      TO REG-NOME-CLIENTE.
+           MOVE CONTATO-CLIENTE   TO REG-CONTATO-CLIENTE.
+           MOVE SPACE             TO REG-TIPO-PEDIDO.
+           MOVE SPACES            TO REG-MORADA.
+           MOVE 0                 TO REG-TAXA-ENTREGA.
+           MOVE SPACE             TO REG-FORMA-PAGAMENTO.
+           MOVE 0                 TO REG-DESCONTO-PCT.
+           MOVE 0                 TO REG-DESCONTO-VALOR.
+           MOVE 0                 TO REG-PIZZA-SEQ.
+           MOVE SPACE             TO REG-PIZZA-TIPO.
+           MOVE SPACES            TO REG-PIZZA-INGREDIENTES.
+           MOVE 0                 TO REG-PIZZA-SUBTOTAL.
+           MOVE MOTIVO-ANULACAO   TO REG-MOTIVO-COD.
+           MOVE NOTA-OPERADOR     TO REG-NOTA-OPERADOR.
+           MOVE 0                 TO REG-TOTAL.
+           MOVE 0                 TO REG-IVA.
+           MOVE 0                 TO REG-TOTAL-FINAL.
+           WRITE REG-PEDIDO.
+
+           CLOSE F-PEDIDOS.
+
+      ******************************************************************
+      * Talao de cozinha: mesmos dados do pedido mas sem precos, IVA ou
+      * total, escrito em COZINHA.DAT e mostrado no ecra.
+      ******************************************************************
+       IMPRIMIR_TALAO_COZINHA.
+           OPEN EXTEND F-COZINHA.
+           IF WS-FS-COZINHA = "35"
+               OPEN OUTPUT F-COZINHA
+           END-IF.
+
+           MOVE SPACES TO REG-COZINHA.
+           STRING "TALAO DE COZINHA - PEDIDO " DELIMITED BY SIZE
+               PEDIDO                          DELIMITED BY SIZE
+               INTO REG-COZINHA
+           END-STRING.
+           WRITE REG-COZINHA.
+           DISPLAY REG-COZINHA.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > NUM-PIZZAS
+               MOVE SPACES TO REG-COZINHA
+               STRING "PIZA " DELIMITED BY SIZE
+                   WS-IDX DELIMITED BY SIZE
+                   " - TIPO " DELIMITED BY SIZE
+                   PIZZA-TIPO(WS-IDX) DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(PIZZA-INGREDIENTES(WS-IDX))
+                       DELIMITED BY SIZE
+                   INTO REG-COZINHA
+               END-STRING
+               WRITE REG-COZINHA
+               DISPLAY REG-COZINHA
+           END-PERFORM.
+
+           CLOSE F-COZINHA.
+
+       TIPO_ENTREGA.
+           DISPLAY
+           "[1] Takeaway  [2] Comer no Local  [3] Entrega ao Domicilio"
+           AT LINE LINHATOTAL COL 01.
+           ADD 1 TO LINHATOTAL.
+           DISPLAY "Tipo de Pedido: " AT LINE LINHATOTAL COL 01.
+
+           PERFORM WITH TEST AFTER UNTIL (VALIDAR-TIPO-ENTREGA)
+               ACCEPT TIPO-ENTREGA AT LINE LINHATOTAL COL 18
+               IF (NOT VALIDAR-TIPO-ENTREGA) THEN
+                   DISPLAY "Escolha 1, 2 ou 3." FOREGROUND-COLOR 4
+                   HIGHLIGHT AT LINE LINHATOTAL COL 40
+               ELSE
+                   DISPLAY " " ERASE EOL AT LINE LINHATOTAL COL 40
+               END-IF
+           END-PERFORM.
+           ADD 1 TO LINHATOTAL.
+
+           IF ENTREGA-DOMICILIO
+               DISPLAY "Morada de Entrega: " AT LINE LINHATOTAL COL 01
+               ACCEPT MORADA-CLIENTE AT LINE LINHATOTAL COL 21
+               MOVE CONST-TAXA-ENTREGA TO TAXA-ENTREGA
+               ADD 1 TO LINHATOTAL
+           ELSE
+               MOVE SPACES TO MORADA-CLIENTE
+               MOVE 0 TO TAXA-ENTREGA
+           END-IF.
+
+       FORMA_DE_PAGAMENTO.
+           DISPLAY "[1] Numerario [2] Cartao [3] MBWay"
+           AT LINE LINHATOTAL COL 01.
+           ADD 1 TO LINHATOTAL.
+           DISPLAY "Forma de Pagamento: " AT LINE LINHATOTAL COL 01.
+
+           PERFORM WITH TEST AFTER UNTIL (VALIDAR-FORMA-PAGAMENTO)
+               ACCEPT FORMA-PAGAMENTO AT LINE LINHATOTAL COL 22
+               IF (NOT VALIDAR-FORMA-PAGAMENTO) THEN
+                   DISPLAY "Escolha 1, 2 ou 3." FOREGROUND-COLOR 4
+                   HIGHLIGHT AT LINE LINHATOTAL COL 45
+               ELSE
+                   DISPLAY " " ERASE EOL AT LINE LINHATOTAL COL 45
+               END-IF
+           END-PERFORM.
+           ADD 1 TO LINHATOTAL.
+
+       APLICAR_DESCONTO.
+           DISPLAY "Desconto % (00 se nenhum): "
+           AT LINE LINHATOTAL COL 01.
+
+           PERFORM WITH TEST AFTER UNTIL (VALIDAR-DESCONTO-PCT)
+               ACCEPT DESCONTO-PCT AT LINE LINHATOTAL COL 29
+               IF (NOT VALIDAR-DESCONTO-PCT) THEN
+                   DISPLAY "Indique um desconto de 00 a 50."
+                   FOREGROUND-COLOR 4 HIGHLIGHT    AT LINE LINHATOTAL
+                   COL 45
+               ELSE
+                   DISPLAY " " ERASE EOL AT LINE LINHATOTAL COL 45
+               END-IF
+           END-PERFORM.
+           ADD 1 TO LINHATOTAL.
+           COMPUTE DESCONTO-VALOR = TOTAL * DESCONTO-PCT / 100.
+
+       NOME_CLIENTE.
+           PERFORM WITH TEST AFTER UNTIL (NOME-VALIDO)
+           ACCEPT TEMP-NOME-CLIENTE AT 0560
+           MOVE FUNCTION UPPER-CASE (TEMP-NOME-CLIENTE) TO NOME-CLIENTE
+               PERFORM VALIDAR-NOME-CLIENTE-PARA
+               IF (NOT NOME-VALIDO) THEN
+                   DISPLAY "Insira apenas letras e espacos."
+                   FOREGROUND-COLOR 4 HIGHLIGHT              AT 0590
+               ELSE
+                   DISPLAY " " ERASE EOL                     AT 0590
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Validacao de nome: aceita varias palavras separadas por
+      * espacos, so letras (A-Z apos UPPER-CASE), exige pelo menos
+      * uma letra.
+      ******************************************************************
+       VALIDAR-NOME-CLIENTE-PARA.
+           MOVE "S" TO WS-NOME-VALIDO.
+           MOVE 0 TO WS-CONTA-LETRAS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 30
+               MOVE NOME-CLIENTE(WS-IDX:1) TO WS-CH
+               EVALUATE TRUE
+                   WHEN WS-CH = SPACE
+                       CONTINUE
+                   WHEN WS-CH >= "A" AND WS-CH <= "Z"
+                       ADD 1 TO WS-CONTA-LETRAS
+                   WHEN OTHER
+                       MOVE "N" TO WS-NOME-VALIDO
+               END-EVALUATE
+           END-PERFORM.
+           IF WS-CONTA-LETRAS = 0
+               MOVE "N" TO WS-NOME-VALIDO
+           END-IF.
+
+      ******************************************************************
+      * Validacao de contato: exige 9 digitos, sem espacos.
+      ******************************************************************
+       VALIDAR-CONTATO-CLIENTE-PARA.
+           MOVE "S" TO WS-CONTATO-VALIDO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+               MOVE CONTATO-CLIENTE(WS-IDX:1) TO WS-CH
+               IF WS-CH < "0" OR WS-CH > "9"
+                   MOVE "N" TO WS-CONTATO-VALIDO
+               END-IF
+           END-PERFORM.
+
+       PROCURAR_INGREDIENTE.
+           MOVE "N" TO WS-INGREDIENTE-VALIDO.
+           READ F-INGREDIENTES KEY IS ING-CODIGO
+               INVALID KEY
+                   MOVE "N" TO WS-INGREDIENTE-VALIDO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-INGREDIENTE-VALIDO
+           END-READ.
+
+       PROCURAR_CLIENTE.
+           MOVE "N" TO WS-CLIENTE-EXISTE.
+           MOVE CONTATO-CLIENTE TO CLI-CONTATO.
+           READ F-CLIENTES KEY IS CLI-CONTATO
+               INVALID KEY
+                   MOVE "N" TO WS-CLIENTE-EXISTE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-CLIENTE-EXISTE
+           END-READ.
+
+       ATUALIZAR_CLIENTE.
+           MOVE CONTATO-CLIENTE TO CLI-CONTATO.
+           IF CLIENTE-EXISTE
+               READ F-CLIENTES KEY IS CLI-CONTATO
+                   NOT INVALID KEY
+                       ADD 1 TO CLI-NUM-PEDIDOS
+                       REWRITE REG-CLIENTE
+               END-READ
+           ELSE
+               MOVE NOME-CLIENTE TO CLI-NOME
+               MOVE 1 TO CLI-NUM-PEDIDOS
+               WRITE REG-CLIENTE
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           END-IF.
+
+      ******************************************************************
+      * Abertura unica (por execucao) dos ficheiros mestre de
+      * ingredientes e clientes. Cria e semeia o ficheiro de
+      * ingredientes na primeira execucao.
+      ******************************************************************
+       ABRIR-FICHEIROS-MESTRE.
+           OPEN INPUT F-INGREDIENTES.
+           IF WS-FS-INGREDIENTES = "35"
+               PERFORM SEMEAR-INGREDIENTES
+           END-IF.
+
+           OPEN I-O F-CLIENTES.
+           IF WS-FS-CLIENTES = "35"
+               OPEN OUTPUT F-CLIENTES
+               CLOSE F-CLIENTES
+               OPEN I-O F-CLIENTES
+           END-IF.
+
+       SEMEAR-INGREDIENTES.
+           OPEN OUTPUT F-INGREDIENTES.
+           MOVE "01" TO ING-CODIGO. MOVE "FIAMBRE"   TO ING-NOME.
+           MOVE 0.5  TO ING-PRECO.  WRITE REG-INGREDIENTE.
+           MOVE "02" TO ING-CODIGO. MOVE "ATUM"      TO ING-NOME.
+           MOVE 0.7  TO ING-PRECO.  WRITE REG-INGREDIENTE.
+           MOVE "03" TO ING-CODIGO. MOVE "ANCHOVAS"  TO ING-NOME.
+           MOVE 0.4  TO ING-PRECO.  WRITE REG-INGREDIENTE.
+           MOVE "04" TO ING-CODIGO. MOVE "CAMARAO"   TO ING-NOME.
+           MOVE 0.8  TO ING-PRECO.  WRITE REG-INGREDIENTE.
+           MOVE "05" TO ING-CODIGO. MOVE "BACON"     TO ING-NOME.
+           MOVE 0.9  TO ING-PRECO.  WRITE REG-INGREDIENTE.
+           MOVE "06" TO ING-CODIGO. MOVE "BANANA"    TO ING-NOME.
+           MOVE 0.3  TO ING-PRECO.  WRITE REG-INGREDIENTE.
+           MOVE "07" TO ING-CODIGO. MOVE "ANANAS"    TO ING-NOME.
+           MOVE 0.4  TO ING-PRECO.  WRITE REG-INGREDIENTE.
+           MOVE "08" TO ING-CODIGO. MOVE "AZEITONAS" TO ING-NOME.
+           MOVE 0.3  TO ING-PRECO.  WRITE REG-INGREDIENTE.
+           MOVE "09" TO ING-CODIGO. MOVE "COGUMELOS" TO ING-NOME.
+           MOVE 0.6  TO ING-PRECO.  WRITE REG-INGREDIENTE.
+           MOVE "10" TO ING-CODIGO. MOVE "MILHO"     TO ING-NOME.
+           MOVE 0.5  TO ING-PRECO.  WRITE REG-INGREDIENTE.
+           CLOSE F-INGREDIENTES.
+           OPEN INPUT F-INGREDIENTES.
+
+       FECHAR-FICHEIROS-MESTRE.
+           CLOSE F-INGREDIENTES.
+           CLOSE F-CLIENTES.
+
        END PROGRAM Pizaria_Ramalho.
