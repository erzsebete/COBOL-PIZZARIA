@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Layout do registo do ficheiro de pedidos (PEDIDOS.DAT).
+      * Um pedido completo gera um registo de cabecalho ("C") seguido
+      * de um registo de piza ("P") por cada piza do pedido, todos com
+      * o mesmo REG-PEDIDO-NUM. Um pedido anulado gera apenas um
+      * registo ("V"), sem pizas nem totais.
+      ******************************************************************
+       01 REG-PEDIDO.
+          05 REG-TIPO-REG            PIC X.
+             88 REG-CABECALHO               VALUE "C".
+             88 REG-PIZZA                   VALUE "P".
+             88 REG-ANULACAO                VALUE "V".
+          05 REG-PEDIDO-NUM          PIC 9(3).
+          05 REG-DATA.
+             10 REG-ANO              PIC 9(4).
+             10 REG-MES              PIC 9(2).
+             10 REG-DIA              PIC 9(2).
+          05 REG-NOME-CLIENTE        PIC X(30).
+          05 REG-CONTATO-CLIENTE     PIC X(9).
+          05 REG-TIPO-PEDIDO         PIC X.
+             88 REG-TP-TAKEAWAY             VALUE "T".
+             88 REG-TP-COMER-NO-LOCAL       VALUE "E".
+             88 REG-TP-ENTREGA              VALUE "D".
+          05 REG-MORADA              PIC X(40).
+          05 REG-TAXA-ENTREGA        PIC 9(3)V99.
+          05 REG-FORMA-PAGAMENTO     PIC X.
+             88 REG-FP-NUMERARIO            VALUE "N".
+             88 REG-FP-CARTAO               VALUE "C".
+             88 REG-FP-MBWAY                VALUE "M".
+          05 REG-DESCONTO-PCT        PIC 9(2).
+          05 REG-DESCONTO-VALOR      PIC 9(3)V99.
+          05 REG-PIZZA-SEQ           PIC 9(2).
+          05 REG-PIZZA-TIPO          PIC X.
+          05 REG-PIZZA-INGREDIENTES  PIC X(120).
+          05 REG-PIZZA-SUBTOTAL      PIC 9(3)V99.
+          05 REG-MOTIVO-COD          PIC X(2).
+          05 REG-NOTA-OPERADOR       PIC X(40).
+          05 REG-TOTAL               PIC 9(3)V99.
+          05 REG-IVA                 PIC 9(3)V99.
+          05 REG-TOTAL-FINAL         PIC 9(3)V99.
